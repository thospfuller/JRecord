@@ -0,0 +1,671 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MRLOAD00.
+      ************************************************************
+      * Purpose: Load the master-record extract file (layout in
+      *          MultiRecordTest12.cbl) and reconcile the
+      *          Trailer-Record Record-Count against the Detail
+      *          rows actually read.  Produces a break report so
+      *          a short/padded extract is held rather than
+      *          silently feeding downstream totals.  Also produces
+      *          a daily census report of record counts by
+      *          Record-Type, alongside the Header-Record's
+      *          Creation-Date and Version.  Detail-Record and
+      *          Detail-Record-B rows are normalised off either the
+      *          original or the V2 extract layout depending on the
+      *          Header-Record's Version.  Checkpoints its position
+      *          every N detail rows, keyed by a run-id and the
+      *          Header-Record's Creation-Date, and can restart a
+      *          prior run, skipping already-committed detail rows.
+      *          Validates the Header-Record's Creation-Date against
+      *          the job calendar before any Detail rows are
+      *          processed, aborting on a stale/resubmitted extract.
+      *          Detail-Record/Detail-Record-B rows are edited for
+      *          blank/malformed fields; failing rows are logged to
+      *          an exception report instead of stopping the run.
+      * Author:  Bruce Martin
+      ************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE ASSIGN TO "MASTERIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+           SELECT BREAK-RPT ASSIGN TO "BREAKRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CENSUS-RPT ASSIGN TO "CENSRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-RPT ASSIGN TO "EXCPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-RPT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-RUN-ID
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT JOB-CALENDAR-FILE ASSIGN TO "RUNCAL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS JCAL-RUN-ID
+               FILE STATUS IS WS-JCAL-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MASTER-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 79 CHARACTERS.
+       COPY "MultiRecordTest12.cbl".
+
+       FD BREAK-RPT.
+       01 BREAK-LINE                            PIC X(132).
+
+       FD CENSUS-RPT.
+       01 CENSUS-LINE                           PIC X(132).
+
+       FD EXCEPTION-RPT.
+       01 EXCEPTION-LINE                        PIC X(132).
+
+       FD CHECKPOINT-FILE.
+       COPY "CKPTREC1.cbl".
+
+       FD JOB-CALENDAR-FILE.
+       COPY "JOBCAL01.cbl".
+
+       FD AUDIT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 99 CHARACTERS.
+       COPY "AUDTREC1.cbl".
+
+       WORKING-STORAGE SECTION.
+       01 WS-MASTER-FILE-STATUS                 PIC X(2) VALUE '00'.
+       01 WS-CKPT-FILE-STATUS                   PIC X(2) VALUE '00'.
+       01 WS-JCAL-FILE-STATUS                   PIC X(2) VALUE '00'.
+       01 WS-AUDIT-FILE-STATUS                  PIC X(2) VALUE '00'.
+       01 WS-EXCEPTION-RPT-STATUS               PIC X(2) VALUE '00'.
+       01 WS-RUN-ID                             PIC X(8) VALUE SPACES.
+       01 WS-RESTART-SW                         PIC X VALUE 'N'.
+           88 WS-RESTART-MODE                   VALUE 'Y'.
+       01 WS-CHECKPOINT-EVERY-N                 PIC 9(5) VALUE 1000.
+       01 WS-RESTART-SKIP-COUNT                 PIC 9(9) VALUE 0.
+       01 WS-DETAIL-ROWS-READ                   PIC 9(9) VALUE 0.
+       01 WS-CKPT-LOADED-CREATION-DATE          PIC 9(8) VALUE 0.
+       01 WS-CKPT-LOADED-COUNT-A                PIC 9(9) VALUE 0.
+       01 WS-CKPT-LOADED-COUNT-D                PIC 9(9) VALUE 0.
+       01 WS-CKPT-LOADED-COUNT-B                PIC 9(9) VALUE 0.
+       01 WS-CKPT-LOADED-HASH                   PIC 9(9) VALUE 0.
+       01 WS-CKPT-LOADED-EXCEPTIONS             PIC 9(9) VALUE 0.
+       01 WS-ENV-NAME                           PIC X(20).
+       01 WS-EOF-SW                             PIC X VALUE 'N'.
+           88 WS-EOF                            VALUE 'Y'.
+
+       01 WS-DETAIL-COUNTS.
+           05 WS-COUNT-H                        PIC 9(9) VALUE 0.
+           05 WS-COUNT-A                        PIC 9(9) VALUE 0.
+           05 WS-COUNT-D                        PIC 9(9) VALUE 0.
+           05 WS-COUNT-B                        PIC 9(9) VALUE 0.
+           05 WS-COUNT-T                        PIC 9(9) VALUE 0.
+           05 WS-COUNT-DETAIL-TOTAL             PIC 9(9) VALUE 0.
+
+       01 WS-TRAILER-COUNT                      PIC 9(9).
+       01 WS-OUT-OF-BALANCE                     PIC X(3) VALUE 'NO'.
+
+       01 WS-EXCEPTION-COUNT                    PIC 9(9) VALUE 0.
+
+       01 WS-EXCEPTION-LINE.
+           05 WS-EXC-RECORD-TYPE                PIC X.
+           05 FILLER                            PIC X VALUE SPACE.
+           05 WS-EXC-SEQUENCE                   PIC ZZZZZZZZ9.
+           05 FILLER                            PIC X VALUE SPACE.
+           05 WS-EXC-REASON                     PIC X(40).
+
+       01 WS-HASH-TOTAL-ACC                     PIC 9(9) VALUE 0.
+       01 WS-ROW-HASH                           PIC 9(9) VALUE 0.
+       01 WS-TRAILER-HASH-TOTAL                 PIC 9(9).
+       01 WS-HASH-SUBSCRIPT                     PIC 9(2).
+       01 WS-HASH-CHAR-VALUE                    PIC 9(3).
+
+       01 WS-HDR-SEEN                           PIC X VALUE 'N'.
+           88 WS-HDR-SEEN-YES                   VALUE 'Y'.
+       01 WS-HDR-CREATION-DATE                  PIC 9(8) VALUE 0.
+
+      * Request 002's version-layout normalisation fields and
+      * Request 008's edit-check fields/switch are shared with
+      * MRSPLIT00.cbl/MRBEXT00.cbl via this copybook (paired with
+      * DTEDTPD1.cbl in the PROCEDURE DIVISION below), so the
+      * version threshold and edit rules are kept in one place.
+      * See Request 002/008.
+       COPY "DTEDTWS1.cbl".
+
+       01 WS-BREAK-HEADING-1.
+           05 FILLER                            PIC X(30)
+               VALUE 'MASTER-RECORD RECONCILIATION'.
+
+       01 WS-BREAK-LINE.
+           05 WS-BL-LABEL                       PIC X(30).
+           05 WS-BL-VALUE                       PIC ZZZZZZZZ9.
+
+       01 WS-CENSUS-HEADING-1.
+           05 FILLER                            PIC X(30)
+               VALUE 'DAILY RECORD-TYPE CENSUS'.
+
+       01 WS-CENSUS-LINE.
+           05 WS-CL-LABEL                       PIC X(32).
+           05 WS-CL-VALUE                       PIC ZZZZZZZZ9.
+
+       01 WS-CENSUS-DATE-LINE.
+           05 WS-CDL-LABEL                      PIC X(30)
+               VALUE 'HEADER CREATION-DATE'.
+           05 WS-CDL-VALUE                      PIC 9(8).
+
+       01 WS-CENSUS-VERSION-LINE.
+           05 WS-CVL-LABEL                      PIC X(30)
+               VALUE 'HEADER VERSION'.
+           05 WS-CVL-VALUE                      PIC ZZ9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-MASTER-FILE
+               UNTIL WS-EOF
+           PERFORM 3000-PRINT-BREAK-REPORT
+           PERFORM 4000-PRINT-CENSUS-REPORT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE 'MRLOAD-RUN-ID' TO WS-ENV-NAME
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-RUN-ID FROM ENVIRONMENT-VALUE
+           IF WS-RUN-ID = SPACES
+               MOVE 'DEFAULT1' TO WS-RUN-ID
+           END-IF
+
+           MOVE 'MRLOAD-RESTART' TO WS-ENV-NAME
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-RESTART-SW FROM ENVIRONMENT-VALUE
+
+           OPEN INPUT MASTER-FILE
+           IF WS-MASTER-FILE-STATUS NOT = '00'
+               DISPLAY 'MRLOAD00 ABEND - MASTERIN COULD NOT BE '
+                   'OPENED, FILE STATUS ' WS-MASTER-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT BREAK-RPT
+           OPEN OUTPUT CENSUS-RPT
+           PERFORM 1150-OPEN-EXCEPTION-RPT
+           PERFORM 1100-OPEN-CHECKPOINT-FILE
+           PERFORM 1200-LOAD-CHECKPOINT
+           PERFORM 1400-OPEN-AUDIT-FILE
+           PERFORM 1300-OPEN-JOB-CALENDAR
+
+           READ MASTER-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * On a restart the rows rejected before the last checkpoint
+      * were already written to this run-id's earlier (aborted)
+      * attempt at EXCEPTION-RPT - OPEN OUTPUT would truncate that
+      * history even though WS-EXCEPTION-COUNT is seeded forward
+      * from the checkpoint, leaving the report inconsistent with
+      * its own footer count.  So a restart appends (OPEN EXTEND)
+      * instead, the same way 1400-OPEN-AUDIT-FILE does for
+      * AUDIT-FILE; a non-restart run still truncates, same as
+      * before.  See Request 004/008.
+       1150-OPEN-EXCEPTION-RPT.
+           IF WS-RESTART-MODE
+               OPEN EXTEND EXCEPTION-RPT
+               IF WS-EXCEPTION-RPT-STATUS = '35'
+                   OPEN OUTPUT EXCEPTION-RPT
+                   CLOSE EXCEPTION-RPT
+                   OPEN EXTEND EXCEPTION-RPT
+               END-IF
+           ELSE
+               OPEN OUTPUT EXCEPTION-RPT
+           END-IF.
+
+       1100-OPEN-CHECKPOINT-FILE.
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = '35'
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+       1200-LOAD-CHECKPOINT.
+           IF WS-RESTART-MODE
+               MOVE WS-RUN-ID TO CKPT-RUN-ID
+               READ CHECKPOINT-FILE
+                   INVALID KEY CONTINUE
+               END-READ
+               IF WS-CKPT-FILE-STATUS = '00'
+                   MOVE CKPT-LAST-DETAIL-COUNT
+                       TO WS-RESTART-SKIP-COUNT
+                   MOVE CKPT-CREATION-DATE
+                       TO WS-CKPT-LOADED-CREATION-DATE
+                   MOVE CKPT-COUNT-A TO WS-CKPT-LOADED-COUNT-A
+                   MOVE CKPT-COUNT-D TO WS-CKPT-LOADED-COUNT-D
+                   MOVE CKPT-COUNT-B TO WS-CKPT-LOADED-COUNT-B
+                   MOVE CKPT-HASH-TOTAL TO WS-CKPT-LOADED-HASH
+                   MOVE CKPT-COUNT-EXCEPTIONS
+                       TO WS-CKPT-LOADED-EXCEPTIONS
+               END-IF
+           END-IF.
+
+      * Request 005's validation gate is only meaningful if the
+      * calendar can actually be consulted, so a calendar that
+      * cannot be opened aborts the run rather than silently
+      * skipping the check - failing open here would let the single
+      * most likely real-world failure (RUNCAL missing/misconfigured)
+      * disable the exact protection Request 005 exists to provide.
+       1300-OPEN-JOB-CALENDAR.
+           OPEN INPUT JOB-CALENDAR-FILE
+           IF WS-JCAL-FILE-STATUS NOT = '00'
+               PERFORM 9110-ABORT-CALENDAR-UNAVAILABLE
+           END-IF.
+
+      * Append-only run-history log, keyed to no particular run - the
+      * first run creates AUDITLOG (OPEN EXTEND on a file that does
+      * not exist yet fails with status '35', same as CHECKPOINT-FILE
+      * above, so fall back to OPEN OUTPUT to create it) and every
+      * run after that appends to it.  See Request 009.
+       1400-OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS = '35'
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               DISPLAY 'MRLOAD00 WARNING - AUDITLOG NOT AVAILABLE, '
+                   'RUN-HISTORY WILL NOT BE RECORDED'
+           END-IF.
+
+       2000-PROCESS-MASTER-FILE.
+      * NOTE: GnuCOBOL treats three 88-levels sharing the single
+      * "Detail-Record" condition-name as permanently ambiguous, even
+      * when fully qualified (a GnuCOBOL parser limitation, not a
+      * defect in the copybook) - so the 'A'/'D'/'B' group is tested
+      * directly against Record-Type below instead of via the
+      * condition-name.
+           EVALUATE TRUE
+               WHEN HEADER-RECORD IN RECORD-TYPE
+                   ADD 1 TO WS-COUNT-H
+                   PERFORM 2050-CAPTURE-HEADER
+               WHEN RECORD-TYPE = 'A' OR 'D' OR 'B'
+                   ADD 1 TO WS-DETAIL-ROWS-READ
+                   IF WS-DETAIL-ROWS-READ > WS-RESTART-SKIP-COUNT
+                       PERFORM 2100-COUNT-DETAIL-ROW
+                       PERFORM 2180-CHECKPOINT-IF-DUE
+                   END-IF
+               WHEN TRAILER-RECORD IN RECORD-TYPE
+                   ADD 1 TO WS-COUNT-T
+                   PERFORM 2200-CHECK-TRAILER-COUNT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           READ MASTER-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2050-CAPTURE-HEADER.
+           MOVE CREATION-DATE TO WS-HDR-CREATION-DATE
+           MOVE VERSION TO WS-HDR-VERSION
+           SET WS-HDR-SEEN-YES TO TRUE
+           PERFORM 2056-APPLY-RESTART-CHECKPOINT
+           PERFORM 2055-VALIDATE-AGAINST-CALENDAR.
+
+      * The checkpoint's Creation-Date is only known once the
+      * Header-Record has been read, so the skip loaded in
+      * 1200-LOAD-CHECKPOINT is only trusted here, against this
+      * run's actual Header-Record - a Run-Id reused against a
+      * different day's extract (or a stale checkpoint nothing ever
+      * cleaned up) is rejected rather than silently skipping rows
+      * that were never committed against this file.  When trusted,
+      * the break/census/audit totals are seeded from the
+      * checkpoint's cumulative counts and hash so they reflect the
+      * whole logical run, not just the rows read after the restart
+      * point.  See Request 004.
+       2056-APPLY-RESTART-CHECKPOINT.
+           IF WS-RESTART-SKIP-COUNT > 0
+               IF WS-CKPT-LOADED-CREATION-DATE = WS-HDR-CREATION-DATE
+                   MOVE WS-CKPT-LOADED-COUNT-A TO WS-COUNT-A
+                   MOVE WS-CKPT-LOADED-COUNT-D TO WS-COUNT-D
+                   MOVE WS-CKPT-LOADED-COUNT-B TO WS-COUNT-B
+                   MOVE WS-RESTART-SKIP-COUNT TO WS-COUNT-DETAIL-TOTAL
+                   MOVE WS-CKPT-LOADED-HASH TO WS-HASH-TOTAL-ACC
+                   MOVE WS-CKPT-LOADED-EXCEPTIONS
+                       TO WS-EXCEPTION-COUNT
+               ELSE
+                   DISPLAY 'MRLOAD00 WARNING - CHECKPOINT CREATION-'
+                       'DATE DOES NOT MATCH HEADER FOR RUN-ID '
+                       WS-RUN-ID ', IGNORING CHECKPOINT AND '
+                       'REPROCESSING FROM THE START'
+                   MOVE 0 TO WS-RESTART-SKIP-COUNT
+               END-IF
+           END-IF.
+
+      * Gate the load on the job calendar before any Detail-Record
+      * rows are processed, so a stale or accidentally-resubmitted
+      * extract is rejected up front.  A Run-Id with no calendar
+      * entry aborts rather than skipping the check, for the same
+      * fail-closed reason as 1300-OPEN-JOB-CALENDAR above.
+      * See Request 005.
+       2055-VALIDATE-AGAINST-CALENDAR.
+           MOVE WS-RUN-ID TO JCAL-RUN-ID
+           READ JOB-CALENDAR-FILE
+               INVALID KEY CONTINUE
+           END-READ
+           IF WS-JCAL-FILE-STATUS = '00'
+               IF JCAL-EXPECTED-RUN-DATE
+                       NOT = WS-HDR-CREATION-DATE
+                   PERFORM 9100-ABORT-STALE-HEADER
+               END-IF
+           ELSE
+               PERFORM 9120-ABORT-NO-CALENDAR-ENTRY
+           END-IF.
+
+       2100-COUNT-DETAIL-ROW.
+           EVALUATE RECORD-TYPE
+               WHEN 'A' ADD 1 TO WS-COUNT-A
+               WHEN 'D' ADD 1 TO WS-COUNT-D
+                   PERFORM 2150-APPLY-VERSION-LAYOUT-D
+                   PERFORM 2175-EDIT-DETAIL-RECORD-D
+                   IF WS-EDIT-FAILED
+                       PERFORM 2178-WRITE-EXCEPTION-LINE
+                   END-IF
+               WHEN 'B' ADD 1 TO WS-COUNT-B
+                   PERFORM 2160-APPLY-VERSION-LAYOUT-B
+                   PERFORM 2176-EDIT-DETAIL-RECORD-B
+                   IF WS-EDIT-FAILED
+                       PERFORM 2178-WRITE-EXCEPTION-LINE
+                   END-IF
+           END-EVALUATE
+           ADD 1 TO WS-COUNT-DETAIL-TOTAL
+           PERFORM 2170-ACCUMULATE-HASH-TOTAL.
+
+      * 2150/2160/2175/2176 (Request 002 version-layout
+      * normalisation, Request 008 field edits) are shared with
+      * MRSPLIT00.cbl/MRBEXT00.cbl via DTEDTPD1.cbl, paired with the
+      * working fields COPY'd in from DTEDTWS1.cbl above.  Blank or
+      * unprintable (shape-check failure) fields route the row to
+      * the exception report below rather than abending the run or
+      * loading bad data.
+       COPY "DTEDTPD1.cbl".
+
+       2178-WRITE-EXCEPTION-LINE.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE RECORD-TYPE TO WS-EXC-RECORD-TYPE
+           MOVE WS-COUNT-DETAIL-TOTAL TO WS-EXC-SEQUENCE
+           MOVE WS-EDIT-REASON TO WS-EXC-REASON
+           MOVE WS-EXCEPTION-LINE TO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE.
+
+       2180-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-COUNT-DETAIL-TOTAL
+                   WS-CHECKPOINT-EVERY-N) = 0
+               PERFORM 2190-WRITE-CHECKPOINT
+           END-IF.
+
+      * WS-COUNT-* are cumulative for the whole logical run (seeded
+      * from the prior checkpoint on a restart, see
+      * 2056-APPLY-RESTART-CHECKPOINT above), so what's saved here is
+      * always the true run-to-date position, not just this attempt's
+      * segment - a second abend+restart resumes from the right spot
+      * instead of under-skipping.
+       2190-WRITE-CHECKPOINT.
+           MOVE WS-RUN-ID TO CKPT-RUN-ID
+           MOVE WS-HDR-CREATION-DATE TO CKPT-CREATION-DATE
+           MOVE WS-COUNT-DETAIL-TOTAL TO CKPT-LAST-DETAIL-COUNT
+           MOVE WS-COUNT-A TO CKPT-COUNT-A
+           MOVE WS-COUNT-D TO CKPT-COUNT-D
+           MOVE WS-COUNT-B TO CKPT-COUNT-B
+           MOVE WS-HASH-TOTAL-ACC TO CKPT-HASH-TOTAL
+           MOVE WS-EXCEPTION-COUNT TO CKPT-COUNT-EXCEPTIONS
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+           END-REWRITE.
+
+      * Hash total: sum of the character codes across the 78-byte
+      * Detail-Record-A slot of each detail row, weighted by the
+      * row's sequence number (WS-COUNT-DETAIL-TOTAL) before being
+      * folded into the running total, so the result is
+      * position-sensitive rather than a plain commutative sum - two
+      * rows with identical content swapped into each other's slots
+      * change which sequence number weights which row's sum, and so
+      * change the total, not just duplicated/corrupted content with
+      * the row count unchanged.  Folded via FUNCTION MOD to keep the
+      * accumulator within Ckpt-Hash-Total/Hash-Total's 9(9) size.
+      * See Request 003.
+       2170-ACCUMULATE-HASH-TOTAL.
+           MOVE 0 TO WS-ROW-HASH
+           PERFORM VARYING WS-HASH-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-HASH-SUBSCRIPT > 78
+               MOVE FUNCTION ORD(
+                   DETAIL-RECORD-A(WS-HASH-SUBSCRIPT:1))
+                   TO WS-HASH-CHAR-VALUE
+               ADD WS-HASH-CHAR-VALUE TO WS-ROW-HASH
+           END-PERFORM
+           COMPUTE WS-HASH-TOTAL-ACC = FUNCTION MOD(
+               WS-HASH-TOTAL-ACC
+                   + (WS-ROW-HASH * WS-COUNT-DETAIL-TOTAL), 999999999).
+
+       2200-CHECK-TRAILER-COUNT.
+           MOVE RECORD-COUNT TO WS-TRAILER-COUNT
+           IF WS-TRAILER-COUNT NOT = WS-COUNT-DETAIL-TOTAL
+               MOVE 'YES' TO WS-OUT-OF-BALANCE
+           END-IF
+           MOVE HASH-TOTAL IN TRAILER-RECORD-TOTALS
+               TO WS-TRAILER-HASH-TOTAL
+           IF WS-TRAILER-HASH-TOTAL NOT = WS-HASH-TOTAL-ACC
+               MOVE 'YES' TO WS-OUT-OF-BALANCE
+           END-IF.
+
+       3000-PRINT-BREAK-REPORT.
+           MOVE WS-BREAK-HEADING-1 TO BREAK-LINE
+           WRITE BREAK-LINE
+
+           MOVE SPACES TO BREAK-LINE
+           WRITE BREAK-LINE
+
+           MOVE 'EXPECTED COUNT (TRAILER)' TO WS-BL-LABEL
+           MOVE WS-TRAILER-COUNT TO WS-BL-VALUE
+           MOVE WS-BREAK-LINE TO BREAK-LINE
+           WRITE BREAK-LINE
+
+           MOVE 'ACTUAL DETAIL-RECORD-A ROWS' TO WS-BL-LABEL
+           MOVE WS-COUNT-A TO WS-BL-VALUE
+           MOVE WS-BREAK-LINE TO BREAK-LINE
+           WRITE BREAK-LINE
+
+           MOVE 'ACTUAL DETAIL-RECORD ROWS' TO WS-BL-LABEL
+           MOVE WS-COUNT-D TO WS-BL-VALUE
+           MOVE WS-BREAK-LINE TO BREAK-LINE
+           WRITE BREAK-LINE
+
+           MOVE 'ACTUAL DETAIL-RECORD-B ROWS' TO WS-BL-LABEL
+           MOVE WS-COUNT-B TO WS-BL-VALUE
+           MOVE WS-BREAK-LINE TO BREAK-LINE
+           WRITE BREAK-LINE
+
+           MOVE 'ACTUAL DETAIL ROWS (TOTAL)' TO WS-BL-LABEL
+           MOVE WS-COUNT-DETAIL-TOTAL TO WS-BL-VALUE
+           MOVE WS-BREAK-LINE TO BREAK-LINE
+           WRITE BREAK-LINE
+
+           MOVE 'EXPECTED HASH-TOTAL (TRAILER)' TO WS-BL-LABEL
+           MOVE WS-TRAILER-HASH-TOTAL TO WS-BL-VALUE
+           MOVE WS-BREAK-LINE TO BREAK-LINE
+           WRITE BREAK-LINE
+
+           MOVE 'ACTUAL HASH-TOTAL' TO WS-BL-LABEL
+           MOVE WS-HASH-TOTAL-ACC TO WS-BL-VALUE
+           MOVE WS-BREAK-LINE TO BREAK-LINE
+           WRITE BREAK-LINE
+
+           MOVE SPACES TO BREAK-LINE
+           WRITE BREAK-LINE
+
+           MOVE 'OUT-OF-BALANCE' TO WS-BL-LABEL
+           STRING WS-BL-LABEL DELIMITED BY SIZE
+               WS-OUT-OF-BALANCE DELIMITED BY SIZE
+               INTO BREAK-LINE
+           WRITE BREAK-LINE
+
+           MOVE 'DETAIL ROWS REJECTED (EDITS)' TO WS-BL-LABEL
+           MOVE WS-EXCEPTION-COUNT TO WS-BL-VALUE
+           MOVE WS-BREAK-LINE TO BREAK-LINE
+           WRITE BREAK-LINE.
+
+       4000-PRINT-CENSUS-REPORT.
+           MOVE WS-CENSUS-HEADING-1 TO CENSUS-LINE
+           WRITE CENSUS-LINE
+
+           MOVE SPACES TO CENSUS-LINE
+           WRITE CENSUS-LINE
+
+           MOVE WS-HDR-CREATION-DATE TO WS-CDL-VALUE
+           MOVE WS-CENSUS-DATE-LINE TO CENSUS-LINE
+           WRITE CENSUS-LINE
+
+           MOVE WS-HDR-VERSION TO WS-CVL-VALUE
+           MOVE WS-CENSUS-VERSION-LINE TO CENSUS-LINE
+           WRITE CENSUS-LINE
+
+           MOVE SPACES TO CENSUS-LINE
+           WRITE CENSUS-LINE
+
+           MOVE 'RECORD-TYPE H (HEADER)' TO WS-CL-LABEL
+           MOVE WS-COUNT-H TO WS-CL-VALUE
+           MOVE WS-CENSUS-LINE TO CENSUS-LINE
+           WRITE CENSUS-LINE
+
+           MOVE 'RECORD-TYPE A (DETAIL-RECORD-A)' TO WS-CL-LABEL
+           MOVE WS-COUNT-A TO WS-CL-VALUE
+           MOVE WS-CENSUS-LINE TO CENSUS-LINE
+           WRITE CENSUS-LINE
+
+           MOVE 'RECORD-TYPE D (DETAIL-RECORD)' TO WS-CL-LABEL
+           MOVE WS-COUNT-D TO WS-CL-VALUE
+           MOVE WS-CENSUS-LINE TO CENSUS-LINE
+           WRITE CENSUS-LINE
+
+           MOVE 'RECORD-TYPE B (DETAIL-RECORD-B)' TO WS-CL-LABEL
+           MOVE WS-COUNT-B TO WS-CL-VALUE
+           MOVE WS-CENSUS-LINE TO CENSUS-LINE
+           WRITE CENSUS-LINE
+
+           MOVE 'RECORD-TYPE T (TRAILER)' TO WS-CL-LABEL
+           MOVE WS-COUNT-T TO WS-CL-VALUE
+           MOVE WS-CENSUS-LINE TO CENSUS-LINE
+           WRITE CENSUS-LINE.
+
+       9000-TERMINATE.
+      * Run completed cleanly, so drop the checkpoint - a future
+      * run for this Run-Id starts fresh unless it abends again.
+           MOVE WS-RUN-ID TO CKPT-RUN-ID
+           DELETE CHECKPOINT-FILE RECORD
+               INVALID KEY CONTINUE
+           END-DELETE
+           IF WS-OUT-OF-BALANCE = 'YES'
+               MOVE 'OOB-BRK' TO AUDT-RUN-STATUS
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 'COMPLETE' TO AUDT-RUN-STATUS
+           END-IF
+           PERFORM 9200-WRITE-AUDIT-RECORD
+           CLOSE MASTER-FILE
+           CLOSE BREAK-RPT
+           CLOSE CENSUS-RPT
+           CLOSE EXCEPTION-RPT
+           CLOSE CHECKPOINT-FILE
+           CLOSE JOB-CALENDAR-FILE
+           CLOSE AUDIT-FILE.
+
+       9100-ABORT-STALE-HEADER.
+           DISPLAY 'MRLOAD00 ABEND - HEADER CREATION-DATE '
+               WS-HDR-CREATION-DATE
+               ' DOES NOT MATCH EXPECTED RUN-DATE '
+               JCAL-EXPECTED-RUN-DATE
+               ' FOR RUN-ID ' WS-RUN-ID
+           MOVE 'ABORTED' TO AUDT-RUN-STATUS
+           PERFORM 9200-WRITE-AUDIT-RECORD
+           CLOSE MASTER-FILE
+           CLOSE BREAK-RPT
+           CLOSE CENSUS-RPT
+           CLOSE EXCEPTION-RPT
+           CLOSE CHECKPOINT-FILE
+           CLOSE JOB-CALENDAR-FILE
+           CLOSE AUDIT-FILE
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+      * The job calendar could not be opened at all - abort rather
+      * than fail open, since that would silently disable Request
+      * 005's whole protection.  JOB-CALENDAR-FILE was never
+      * successfully opened, so it is not in the CLOSE list below.
+      * See Request 005.
+       9110-ABORT-CALENDAR-UNAVAILABLE.
+           DISPLAY 'MRLOAD00 ABEND - JOB CALENDAR RUNCAL COULD NOT '
+               'BE OPENED, FILE STATUS ' WS-JCAL-FILE-STATUS
+           MOVE 'ABORTED' TO AUDT-RUN-STATUS
+           PERFORM 9200-WRITE-AUDIT-RECORD
+           CLOSE MASTER-FILE
+           CLOSE BREAK-RPT
+           CLOSE CENSUS-RPT
+           CLOSE EXCEPTION-RPT
+           CLOSE CHECKPOINT-FILE
+           CLOSE AUDIT-FILE
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+      * The job calendar opened fine but has no entry for this
+      * Run-Id - abort for the same fail-closed reason as
+      * 9110-ABORT-CALENDAR-UNAVAILABLE above, rather than letting a
+      * Run-Id typo (the most likely real-world miss) skip the
+      * date check silently.  See Request 005.
+       9120-ABORT-NO-CALENDAR-ENTRY.
+           DISPLAY 'MRLOAD00 ABEND - NO JOB CALENDAR ENTRY FOR '
+               'RUN-ID ' WS-RUN-ID
+           MOVE 'ABORTED' TO AUDT-RUN-STATUS
+           PERFORM 9200-WRITE-AUDIT-RECORD
+           CLOSE MASTER-FILE
+           CLOSE BREAK-RPT
+           CLOSE CENSUS-RPT
+           CLOSE EXCEPTION-RPT
+           CLOSE CHECKPOINT-FILE
+           CLOSE JOB-CALENDAR-FILE
+           CLOSE AUDIT-FILE
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+      * Writes one run-history row to AUDITLOG with the Run-Id,
+      * Header-Record values and counts accumulated so far, and the
+      * final run status.  Called from both normal completion and
+      * the calendar-abort path, so the audit trail covers aborted
+      * runs too.  See Request 009.
+       9200-WRITE-AUDIT-RECORD.
+           IF WS-AUDIT-FILE-STATUS = '00'
+               MOVE WS-RUN-ID TO AUDT-RUN-ID
+               MOVE FUNCTION CURRENT-DATE(1:8) TO AUDT-RUN-DATE
+               MOVE FUNCTION CURRENT-DATE(9:8) TO AUDT-RUN-TIME
+               MOVE WS-HDR-CREATION-DATE TO AUDT-HDR-CREATION-DATE
+               MOVE WS-HDR-VERSION TO AUDT-HDR-VERSION
+               MOVE WS-COUNT-H TO AUDT-COUNT-HEADER
+               MOVE WS-COUNT-A TO AUDT-COUNT-DETAIL-A
+               MOVE WS-COUNT-D TO AUDT-COUNT-DETAIL-D
+               MOVE WS-COUNT-B TO AUDT-COUNT-DETAIL-B
+               MOVE WS-COUNT-T TO AUDT-COUNT-TRAILER
+               MOVE WS-EXCEPTION-COUNT TO AUDT-COUNT-EXCEPTIONS
+               WRITE AUDIT-RECORD
+           END-IF.
