@@ -0,0 +1,27 @@
+      ************************************************************
+      * Purpose: Checkpoint record for the master-record load -
+      *          one row per Run-Id, updated every N detail rows
+      *          so an abended run can restart without reloading
+      *          rows already committed.  See Request 004.  Carries
+      *          the cumulative per-type counts, running hash total
+      *          and exception count as of the checkpoint, not just
+      *          the row count, so a restart can seed the
+      *          Request 000/003 break report and Request 001/009
+      *          census/audit totals correctly instead of reporting
+      *          only the rows read after the restart point.
+      *          Ckpt-Creation-Date is checked against the
+      *          Header-Record being loaded before the checkpoint is
+      *          trusted, so a reused Run-Id against a different
+      *          day's extract can't skip rows that were never
+      *          actually committed.
+      ************************************************************
+
+       01 Checkpoint-Record.
+          03 Ckpt-Run-Id                            Pic X(8).
+          03 Ckpt-Creation-Date                     Pic 9(8).
+          03 Ckpt-Last-Detail-Count                 Pic 9(9).
+          03 Ckpt-Count-A                           Pic 9(9).
+          03 Ckpt-Count-D                           Pic 9(9).
+          03 Ckpt-Count-B                           Pic 9(9).
+          03 Ckpt-Hash-Total                        Pic 9(9).
+          03 Ckpt-Count-Exceptions                  Pic 9(9).
