@@ -0,0 +1,10 @@
+      ************************************************************
+      * Purpose: Job-calendar record - the expected run date for a
+      *          given Run-Id, used to gate the master-record load
+      *          against a stale or resubmitted extract.
+      *          See Request 005.
+      ************************************************************
+
+       01 Job-Calendar-Record.
+          03 Jcal-Run-Id                            Pic X(8).
+          03 Jcal-Expected-Run-Date                 Pic 9(8).
