@@ -0,0 +1,21 @@
+      ************************************************************
+      * Purpose: Run-history audit record for the master-record
+      *          load - one row per MRLOAD00 run, written on
+      *          completion (normal or aborted), so a later run's
+      *          header/counts/balance status can be reviewed
+      *          without re-running the load.  See Request 009.
+      ************************************************************
+
+       01 Audit-Record.
+          03 Audt-Run-Id                            Pic X(8).
+          03 Audt-Run-Date                          Pic 9(8).
+          03 Audt-Run-Time                          Pic 9(8).
+          03 Audt-Hdr-Creation-Date                 Pic 9(8).
+          03 Audt-Hdr-Version                       Pic 9(3)V99.
+          03 Audt-Count-Header                      Pic 9(9).
+          03 Audt-Count-Detail-A                    Pic 9(9).
+          03 Audt-Count-Detail-D                    Pic 9(9).
+          03 Audt-Count-Detail-B                    Pic 9(9).
+          03 Audt-Count-Trailer                     Pic 9(9).
+          03 Audt-Count-Exceptions                  Pic 9(9).
+          03 Audt-Run-Status                        Pic X(8).
