@@ -0,0 +1,30 @@
+      ************************************************************
+      * Purpose: Shared WORKING-STORAGE fields for the Request 002
+      *          version-layout normalisation and Request 008 field
+      *          edits applied to Detail-Record/Detail-Record-B
+      *          rows.  COPY'd into the WORKING-STORAGE SECTION of
+      *          every program that reads the master-record extract
+      *          (MRLOAD00.cbl, MRSPLIT00.cbl, MRBEXT00.cbl) together
+      *          with DTEDTPD1.cbl, so the version threshold and
+      *          edit rules are kept in one place instead of being
+      *          hand-copied and kept in sync across programs.
+      ************************************************************
+
+       01 WS-HDR-VERSION                        PIC 9(3)V99 VALUE 0.
+       01 WS-VERSION-V2-THRESHOLD               PIC 9(3)V99
+               VALUE 002.00.
+
+       01 WS-DETAIL-NORM.
+           05 WS-DN-FIELD-1                     PIC X(10).
+           05 WS-DN-FIELD-2                     PIC X(20).
+           05 WS-DN-FIELD-3                     PIC X(15).
+
+       01 WS-DETAIL-B-NORM.
+           05 WS-DBN-FIELD-1B                   PIC X(22).
+           05 WS-DBN-FIELD-2B                   PIC X(33).
+           05 WS-DBN-FIELD-3B                   PIC X(20).
+           05 WS-DBN-FIELD-4B                   PIC X(16).
+
+       01 WS-EDIT-FAIL-SW                       PIC X VALUE 'N'.
+           88 WS-EDIT-FAILED                    VALUE 'Y'.
+       01 WS-EDIT-REASON                        PIC X(40).
