@@ -0,0 +1,164 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MRBEXT00.
+      ************************************************************
+      * Purpose: Standing CSV extract of the Detail-Record-B rows
+      *          (Record-Type = 'B') off the master-record file
+      *          (layout in MultiRecordTest12.cbl), with named
+      *          columns, for the reconciliation team to open
+      *          directly.  Honours the Header-Record's Version so
+      *          a V2-format extract isn't read with the V1 byte
+      *          ranges.  See Request 007.  Rows that fail the
+      *          Request 008 field edits are dropped from the CSV
+      *          and logged to a companion exception file
+      *          (BEXCPRPT) instead of passed through unexamined,
+      *          matching MRLOAD00's own exception handling for the
+      *          same rows.  Each column is quoted, with any embedded
+      *          double-quote stripped first, so a comma or quote
+      *          inside a field value can't shift later columns.
+      * Author:  Bruce Martin
+      ************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE ASSIGN TO "MASTERIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+           SELECT CSV-OUT ASSIGN TO "BEXTRACT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-OUT ASSIGN TO "BEXCPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MASTER-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 79 CHARACTERS.
+       COPY "MultiRecordTest12.cbl".
+
+       FD CSV-OUT.
+       01 CSV-LINE                              PIC X(200).
+
+       FD EXCEPTION-OUT.
+       01 EXCEPTION-OUT-LINE                    PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WS-MASTER-FILE-STATUS                 PIC X(2) VALUE '00'.
+       01 WS-EOF-SW                             PIC X VALUE 'N'.
+           88 WS-EOF                            VALUE 'Y'.
+       01 WS-DETAIL-SEQ                         PIC 9(9) VALUE 0.
+       01 WS-SKIPPED-COUNT                      PIC 9(9) VALUE 0.
+
+      * Request 002's version-layout normalisation fields and
+      * Request 008's edit-check fields/switch are shared with
+      * MRLOAD00.cbl/MRSPLIT00.cbl via this copybook (paired with
+      * DTEDTPD1.cbl in the PROCEDURE DIVISION below).
+      * See Request 002/008.
+       COPY "DTEDTWS1.cbl".
+
+       01 WS-CSV-F1                              PIC X(22).
+       01 WS-CSV-F2                              PIC X(33).
+       01 WS-CSV-F3                              PIC X(20).
+       01 WS-CSV-F4                              PIC X(16).
+
+       01 WS-EXC-LINE.
+           05 WS-EXC-RECORD-TYPE                PIC X.
+           05 FILLER                            PIC X VALUE SPACE.
+           05 WS-EXC-SEQUENCE                   PIC ZZZZZZZZ9.
+           05 FILLER                            PIC X VALUE SPACE.
+           05 WS-EXC-REASON                     PIC X(40).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-EXTRACT-DETAIL-B
+               UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT MASTER-FILE
+           IF WS-MASTER-FILE-STATUS NOT = '00'
+               DISPLAY 'MRBEXT00 ABEND - MASTERIN COULD NOT BE '
+                   'OPENED, FILE STATUS ' WS-MASTER-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT CSV-OUT
+           OPEN OUTPUT EXCEPTION-OUT
+           MOVE 'FIELD-1B,FIELD-2B,FIELD-3B,FIELD-4B' TO CSV-LINE
+           WRITE CSV-LINE
+           READ MASTER-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-EXTRACT-DETAIL-B.
+           EVALUATE TRUE
+               WHEN HEADER-RECORD IN RECORD-TYPE
+                   MOVE VERSION TO WS-HDR-VERSION
+               WHEN RECORD-TYPE = 'B'
+                   ADD 1 TO WS-DETAIL-SEQ
+                   PERFORM 2100-WRITE-DETAIL-B-ROW
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           READ MASTER-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2100-WRITE-DETAIL-B-ROW.
+           PERFORM 2160-APPLY-VERSION-LAYOUT-B
+           PERFORM 2176-EDIT-DETAIL-RECORD-B
+           IF WS-EDIT-FAILED
+               ADD 1 TO WS-SKIPPED-COUNT
+               PERFORM 2178-WRITE-EXCEPTION-LINE
+           ELSE
+               PERFORM 2179-WRITE-CSV-LINE
+           END-IF.
+
+      * See DTEDTPD1.cbl - shared with MRLOAD00.cbl/MRSPLIT00.cbl.
+       COPY "DTEDTPD1.cbl".
+
+      * Quotes each column and strips any embedded double-quote
+      * first, so a comma or quote inside FIELD-1B..FIELD-4B can't
+      * silently shift later columns when the reconciliation team
+      * opens this file.  See Request 007.
+       2179-WRITE-CSV-LINE.
+           MOVE FUNCTION TRIM(WS-DBN-FIELD-1B) TO WS-CSV-F1
+           MOVE FUNCTION TRIM(WS-DBN-FIELD-2B) TO WS-CSV-F2
+           MOVE FUNCTION TRIM(WS-DBN-FIELD-3B) TO WS-CSV-F3
+           MOVE FUNCTION TRIM(WS-DBN-FIELD-4B) TO WS-CSV-F4
+           INSPECT WS-CSV-F1 REPLACING ALL '"' BY SPACE
+           INSPECT WS-CSV-F2 REPLACING ALL '"' BY SPACE
+           INSPECT WS-CSV-F3 REPLACING ALL '"' BY SPACE
+           INSPECT WS-CSV-F4 REPLACING ALL '"' BY SPACE
+           MOVE SPACES TO CSV-LINE
+           STRING
+               '"'                      DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-F1) DELIMITED BY SIZE
+               '","'                    DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-F2) DELIMITED BY SIZE
+               '","'                    DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-F3) DELIMITED BY SIZE
+               '","'                    DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-F4) DELIMITED BY SIZE
+               '"'                      DELIMITED BY SIZE
+               INTO CSV-LINE
+           END-STRING
+           WRITE CSV-LINE.
+
+       2178-WRITE-EXCEPTION-LINE.
+           MOVE RECORD-TYPE TO WS-EXC-RECORD-TYPE
+           MOVE WS-DETAIL-SEQ TO WS-EXC-SEQUENCE
+           MOVE WS-EDIT-REASON TO WS-EXC-REASON
+           MOVE WS-EXC-LINE TO EXCEPTION-OUT-LINE
+           WRITE EXCEPTION-OUT-LINE.
+
+       9000-TERMINATE.
+           DISPLAY 'MRBEXT00 - DETAIL-B ROWS DROPPED (FAILED EDITS): '
+               WS-SKIPPED-COUNT
+           CLOSE MASTER-FILE
+           CLOSE CSV-OUT
+           CLOSE EXCEPTION-OUT.
