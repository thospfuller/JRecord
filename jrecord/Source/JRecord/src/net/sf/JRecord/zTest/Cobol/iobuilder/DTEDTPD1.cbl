@@ -0,0 +1,81 @@
+      ************************************************************
+      * Purpose: Shared PROCEDURE DIVISION paragraphs for the
+      *          Request 002 version-layout normalisation and
+      *          Request 008 field edits applied to Detail-Record/
+      *          Detail-Record-B rows.  COPY'd into the PROCEDURE
+      *          DIVISION of every program that reads the
+      *          master-record extract, together with the working
+      *          fields in DTEDTWS1.cbl.  The caller is responsible
+      *          for examining WS-EDIT-FAILED after performing
+      *          2175/2176 and logging/dropping the row as that
+      *          program's own exception handling requires - these
+      *          paragraphs only normalise and judge, they don't
+      *          write anywhere.
+      ************************************************************
+
+       2150-APPLY-VERSION-LAYOUT-D.
+           IF WS-HDR-VERSION < WS-VERSION-V2-THRESHOLD
+               MOVE FIELD-1 IN DETAIL-RECORD TO WS-DN-FIELD-1
+               MOVE FIELD-2 IN DETAIL-RECORD TO WS-DN-FIELD-2
+               MOVE FIELD-3 IN DETAIL-RECORD TO WS-DN-FIELD-3
+           ELSE
+               MOVE FIELD-1 IN DETAIL-RECORD-V2 TO WS-DN-FIELD-1
+               MOVE FIELD-2 IN DETAIL-RECORD-V2 TO WS-DN-FIELD-2
+               MOVE FIELD-3 IN DETAIL-RECORD-V2 TO WS-DN-FIELD-3
+           END-IF.
+
+       2160-APPLY-VERSION-LAYOUT-B.
+           IF WS-HDR-VERSION < WS-VERSION-V2-THRESHOLD
+               MOVE FIELD-1B IN DETAIL-RECORD-B TO WS-DBN-FIELD-1B
+               MOVE FIELD-2B IN DETAIL-RECORD-B TO WS-DBN-FIELD-2B
+               MOVE FIELD-3B IN DETAIL-RECORD-B TO WS-DBN-FIELD-3B
+               MOVE FIELD-4B IN DETAIL-RECORD-B TO WS-DBN-FIELD-4B
+           ELSE
+               MOVE FIELD-1B IN DETAIL-RECORD-B-V2
+                   TO WS-DBN-FIELD-1B
+               MOVE FIELD-2B IN DETAIL-RECORD-B-V2
+                   TO WS-DBN-FIELD-2B
+               MOVE FIELD-3B IN DETAIL-RECORD-B-V2
+                   TO WS-DBN-FIELD-3B
+               MOVE FIELD-4B IN DETAIL-RECORD-B-V2
+                   TO WS-DBN-FIELD-4B
+           END-IF.
+
+       2175-EDIT-DETAIL-RECORD-D.
+           MOVE 'N' TO WS-EDIT-FAIL-SW
+           EVALUATE TRUE
+               WHEN WS-DN-FIELD-1 = SPACES
+                   MOVE 'Y' TO WS-EDIT-FAIL-SW
+                   MOVE 'FIELD-1 IS BLANK' TO WS-EDIT-REASON
+               WHEN WS-DN-FIELD-1(1:1) < SPACE
+                   MOVE 'Y' TO WS-EDIT-FAIL-SW
+                   MOVE 'FIELD-1 FAILS SHAPE CHECK'
+                       TO WS-EDIT-REASON
+               WHEN WS-DN-FIELD-2 = SPACES
+                   MOVE 'Y' TO WS-EDIT-FAIL-SW
+                   MOVE 'FIELD-2 IS BLANK' TO WS-EDIT-REASON
+               WHEN WS-DN-FIELD-3 = SPACES
+                   MOVE 'Y' TO WS-EDIT-FAIL-SW
+                   MOVE 'FIELD-3 IS BLANK' TO WS-EDIT-REASON
+           END-EVALUATE.
+
+       2176-EDIT-DETAIL-RECORD-B.
+           MOVE 'N' TO WS-EDIT-FAIL-SW
+           EVALUATE TRUE
+               WHEN WS-DBN-FIELD-1B = SPACES
+                   MOVE 'Y' TO WS-EDIT-FAIL-SW
+                   MOVE 'FIELD-1B IS BLANK' TO WS-EDIT-REASON
+               WHEN WS-DBN-FIELD-1B(1:1) < SPACE
+                   MOVE 'Y' TO WS-EDIT-FAIL-SW
+                   MOVE 'FIELD-1B FAILS SHAPE CHECK'
+                       TO WS-EDIT-REASON
+               WHEN WS-DBN-FIELD-2B = SPACES
+                   MOVE 'Y' TO WS-EDIT-FAIL-SW
+                   MOVE 'FIELD-2B IS BLANK' TO WS-EDIT-REASON
+               WHEN WS-DBN-FIELD-3B = SPACES
+                   MOVE 'Y' TO WS-EDIT-FAIL-SW
+                   MOVE 'FIELD-3B IS BLANK' TO WS-EDIT-REASON
+               WHEN WS-DBN-FIELD-4B = SPACES
+                   MOVE 'Y' TO WS-EDIT-FAIL-SW
+                   MOVE 'FIELD-4B IS BLANK' TO WS-EDIT-REASON
+           END-EVALUATE.
