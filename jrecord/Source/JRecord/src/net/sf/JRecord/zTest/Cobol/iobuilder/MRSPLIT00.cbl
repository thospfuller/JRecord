@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MRSPLIT00.
+      ************************************************************
+      * Purpose: Post-load fan-out of the master-record extract
+      *          file (layout in MultiRecordTest12.cbl) into three
+      *          physical files - Header-Record only, the Detail
+      *          group (Detail-Record-A/Detail-Record/
+      *          Detail-Record-B) only, and Trailer-Record only -
+      *          byte-for-byte, unfiltered, so downstream jobs that
+      *          only need one slice don't have to carry the full
+      *          redefines logic themselves, and DETAIL-OUT's row
+      *          count always ties to the source file's
+      *          Trailer-Record count.  Request 008's field edits are
+      *          deliberately not applied here - that filtering
+      *          belongs to MRLOAD00.cbl/MRBEXT00.cbl, where a
+      *          filtered output is actually what was asked for.
+      *          See Request 006.
+      * Author:  Bruce Martin
+      ************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE ASSIGN TO "MASTERIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+           SELECT HEADER-OUT ASSIGN TO "HDROUT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT DETAIL-OUT ASSIGN TO "DETOUT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT TRAILER-OUT ASSIGN TO "TRLOUT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MASTER-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 79 CHARACTERS.
+       COPY "MultiRecordTest12.cbl".
+
+       FD HEADER-OUT
+           RECORDING MODE IS F
+           RECORD CONTAINS 79 CHARACTERS.
+       01 HEADER-OUT-RECORD                     PIC X(79).
+
+       FD DETAIL-OUT
+           RECORDING MODE IS F
+           RECORD CONTAINS 79 CHARACTERS.
+       01 DETAIL-OUT-RECORD                     PIC X(79).
+
+       FD TRAILER-OUT
+           RECORDING MODE IS F
+           RECORD CONTAINS 79 CHARACTERS.
+       01 TRAILER-OUT-RECORD                    PIC X(79).
+
+       WORKING-STORAGE SECTION.
+       01 WS-MASTER-FILE-STATUS                 PIC X(2) VALUE '00'.
+       01 WS-EOF-SW                             PIC X VALUE 'N'.
+           88 WS-EOF                            VALUE 'Y'.
+
+       01 WS-MASTER-RECORD-IMAGE                PIC X(79).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SPLIT-MASTER-FILE
+               UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT MASTER-FILE
+           IF WS-MASTER-FILE-STATUS NOT = '00'
+               DISPLAY 'MRSPLIT00 ABEND - MASTERIN COULD NOT BE '
+                   'OPENED, FILE STATUS ' WS-MASTER-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT HEADER-OUT
+           OPEN OUTPUT DETAIL-OUT
+           OPEN OUTPUT TRAILER-OUT
+           READ MASTER-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * NOTE: GnuCOBOL treats three 88-levels sharing the single
+      * "Detail-Record" condition-name as permanently ambiguous, even
+      * when fully qualified (a GnuCOBOL parser limitation, not a
+      * defect in the copybook) - so the 'A'/'D'/'B' group is tested
+      * directly against Record-Type below instead of via the
+      * condition-name.  See the same note in MRLOAD00.cbl.
+       2000-SPLIT-MASTER-FILE.
+           MOVE MASTER-RECORD TO WS-MASTER-RECORD-IMAGE
+           EVALUATE TRUE
+               WHEN HEADER-RECORD IN RECORD-TYPE
+                   MOVE WS-MASTER-RECORD-IMAGE TO HEADER-OUT-RECORD
+                   WRITE HEADER-OUT-RECORD
+               WHEN RECORD-TYPE = 'A' OR 'D' OR 'B'
+                   MOVE WS-MASTER-RECORD-IMAGE TO DETAIL-OUT-RECORD
+                   WRITE DETAIL-OUT-RECORD
+               WHEN TRAILER-RECORD IN RECORD-TYPE
+                   MOVE WS-MASTER-RECORD-IMAGE TO TRAILER-OUT-RECORD
+                   WRITE TRAILER-OUT-RECORD
+           END-EVALUATE
+           READ MASTER-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE MASTER-FILE
+           CLOSE HEADER-OUT
+           CLOSE DETAIL-OUT
+           CLOSE TRAILER-OUT.
