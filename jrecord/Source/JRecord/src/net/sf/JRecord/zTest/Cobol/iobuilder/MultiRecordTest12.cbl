@@ -35,4 +35,27 @@
             05 Field-3b                               Pic X(11).
             05 Field-4b                               Pic X(11).
 
+      * Version 2 extract layouts - upstream changed the byte
+      * ranges for Detail-Record/Detail-Record-B from Version 002.00
+      * onward.  Selected on Header-Record's Version, see Request 002.
+         03 Detail-Record-V2 redefines Detail-Record-A.
+            05 Field-1                                Pic X(10).
+            05 Field-2                                Pic X(15).
+            05 Field-3                                Pic X(15).
+
+         03 Detail-Record-B-V2 redefines Detail-Record-A.
+            05 Field-1b                               Pic X(20).
+            05 Field-2b                               Pic X(20).
+            05 Field-3b                               Pic X(20).
+            05 Field-4b                               Pic X(16).
+
+      * Control-total view of the trailer slot, alongside the plain
+      * Record-Count view above - carries a hash total over the
+      * detail rows so reconciliation does not rely on row count
+      * alone.  See Request 003.
+         03 Trailer-Record-Totals redefines Detail-Record-A.
+            05 Record-Count-T                         Pic 9(9).
+            05 Hash-Total                             Pic 9(9).
+            05 Control-Dollar-Total                   Pic 9(9)V99.
+
 
